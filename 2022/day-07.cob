@@ -0,0 +1,563 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY07.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCRIPT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS LS-TRANSCRIPT-STATUS.
+           SELECT DIR-SIZE-FILE ASSIGN TO "DIRSIZES"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS LS-DIRSIZE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "DIRHIST"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS LS-HIST-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DIRCKPT"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS LS-CKPT-STATUS.
+           SELECT STAGE-CKPT-FILE ASSIGN TO "DIRCKPT.TMP"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS LS-STAGE-CKPT-STATUS.
+           SELECT STAGE-SIZE-FILE ASSIGN TO "DIRSIZES.TMP"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS LS-STAGE-SIZE-STATUS.
+           SELECT STAGE-HIST-FILE ASSIGN TO "DIRHIST.TMP"
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS IS LS-STAGE-HIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD  PIC X(250).
+
+       FD  DIR-SIZE-FILE.
+       01  DIR-SIZE-RECORD.
+           05  DIR-SIZE-PATH  PIC X(500).
+           05  DIR-SIZE-SEP   PIC X(1).
+           05  DIR-SIZE-VALUE PIC 9(10).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-DATE      PIC X(8).
+           05  HIST-SEP1      PIC X(1).
+           05  HIST-PATH      PIC X(500).
+           05  HIST-SEP2      PIC X(1).
+           05  HIST-VALUE     PIC 9(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-KIND      PIC X(1).
+           05  CKPT-SEP0      PIC X(1).
+           05  CKPT-NUM1      PIC 9(10).
+           05  CKPT-SEP1      PIC X(1).
+           05  CKPT-TEXT      PIC X(500).
+
+       FD  STAGE-CKPT-FILE.
+       01  STAGE-CKPT-RECORD  PIC X(513).
+
+       FD  STAGE-SIZE-FILE.
+       01  STAGE-SIZE-RECORD  PIC X(511).
+
+       FD  STAGE-HIST-FILE.
+       01  STAGE-HIST-RECORD  PIC X(520).
+
+       LOCAL-STORAGE SECTION.
+       01  LS-TRANSCRIPT-STATUS PIC X(2).
+       01  LS-HIST-STATUS PIC X(2).
+       01  LS-DIRSIZE-STATUS PIC X(2).
+       01  LS-CKPT-STATUS PIC X(2).
+       01  LS-STAGE-CKPT-STATUS PIC X(2).
+       01  LS-STAGE-SIZE-STATUS PIC X(2).
+       01  LS-STAGE-HIST-STATUS PIC X(2).
+       01  LS-RESTARTED   PIC X(1) VALUE "N".
+       01  LS-SAW-SENTINEL PIC X(1) VALUE "N".
+       01  LS-LINES-PROCESSED  PIC 9(10) VALUE 0.
+       01  LS-ROWS-WRITTEN PIC 9(10) VALUE 0.
+       01  LS-HIST-BASE-COUNT PIC 9(10) VALUE 0.
+       01  LS-HIST-KEEP-COUNT PIC 9(10) VALUE 0.
+       01  LS-CKPT-MAX-SIZE PIC 9(10) VALUE 0.
+       01  LS-CKPT-TARGET PIC 9(10) VALUE 0.
+       78  LS-CKPT-INTERVAL VALUE 1000.
+       01  LS-CKPT-IDX    PIC 9(4).
+       01  LS-CKPT-IDX2   PIC 9(4).
+       01  LS-TRUNC-IDX   PIC 9(10).
+       01  LS-RUN-DATE    PIC X(8).
+       01  LS-RENAME-RESULT PIC 9(9) COMP-5.
+       01  LS-CKPT-FILENAME PIC X(20) VALUE "DIRCKPT".
+       01  LS-STAGE-CKPT-FILENAME PIC X(20) VALUE "DIRCKPT.TMP".
+       01  LS-DIRSIZE-FILENAME PIC X(20) VALUE "DIRSIZES".
+       01  LS-STAGE-SIZE-FILENAME PIC X(20) VALUE "DIRSIZES.TMP".
+       01  LS-HIST-FILENAME PIC X(20) VALUE "DIRHIST".
+       01  LS-STAGE-HIST-FILENAME PIC X(20) VALUE "DIRHIST.TMP".
+       01  MAX-SIZE       PIC 9(10).
+       01  TARGET         PIC 9(10).
+       01  LS-LINE        PIC X(250).
+       01  LS-CMD         PIC X(250) OCCURS 3 TIMES VALUE SPACES.
+       01  LS-PTR         PIC 9(4).
+       01  LS-MALFORMED-COUNT PIC 9(10) VALUE 0.
+       78  LS-MAX-DEPTH   VALUE 9999.
+       01  LS-STACK-COUNT PIC 9(4) VALUE 0.
+       01  LS-SIZE        PIC 9(10) OCCURS 0 TO 9999 TIMES
+                          DEPENDING ON LS-STACK-COUNT.
+       01  LS-PATH        PIC X(500) OCCURS 0 TO 9999 TIMES
+                          DEPENDING ON LS-STACK-COUNT
+                          VALUE SPACES.
+       01  LS-GLOBAL-SUM  PIC 9(10) VALUE 0.
+       01  LS-CURRENT-BEST PIC 9(10) VALUE 999999999.
+       01  LS-BEST-PATH   PIC X(500) VALUE SPACES.
+       01  LS-DONE        PIC X(1) VALUE "N".
+       78  LS-TOP-N       VALUE 10.
+       01  LS-TOP-COUNT   PIC 99 VALUE 0.
+       01  LS-TOP-IDX     PIC 99.
+       01  LS-TOP-SIZE    PIC 9(10) OCCURS 10 TIMES VALUE 0.
+       01  LS-TOP-PATH    PIC X(500) OCCURS 10 TIMES VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           ACCEPT MAX-SIZE.
+           ACCEPT TARGET.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LS-RUN-DATE.
+           PERFORM CHECK-FOR-RESTART.
+           IF LS-RESTARTED = "Y" AND
+              (LS-CKPT-MAX-SIZE NOT = MAX-SIZE OR
+               LS-CKPT-TARGET NOT = TARGET)
+              DISPLAY "ERROR: CHECKPOINT WAS TAKEN WITH MAX-SIZE="
+                 LS-CKPT-MAX-SIZE " TARGET=" LS-CKPT-TARGET
+                 " BUT THIS RUN SUPPLIED MAX-SIZE=" MAX-SIZE
+                 " TARGET=" TARGET " - ABORTING RUN"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN INPUT TRANSCRIPT-FILE.
+           IF LS-TRANSCRIPT-STATUS NOT = "00"
+              DISPLAY "ERROR: UNABLE TO OPEN TRANSCRIPT DATASET "
+                 "(STATUS=" LS-TRANSCRIPT-STATUS ") - ABORTING RUN"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF LS-RESTARTED = "Y"
+              DISPLAY "RESUMING FROM CHECKPOINT AT LINE "
+                 LS-LINES-PROCESSED
+              PERFORM SKIP-PROCESSED-LINES
+              PERFORM TRUNCATE-DIR-SIZE-FILE
+              PERFORM TRUNCATE-HISTORY-FILE
+              OPEN EXTEND DIR-SIZE-FILE
+              IF LS-DIRSIZE-STATUS = "35"
+                 OPEN OUTPUT DIR-SIZE-FILE
+              END-IF
+           ELSE
+              PERFORM CAPTURE-HIST-BASE-COUNT
+              OPEN OUTPUT DIR-SIZE-FILE
+           END-IF.
+           OPEN EXTEND HISTORY-FILE.
+           IF LS-HIST-STATUS = "35"
+              OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           PERFORM READ-LINE UNTIL LS-DONE = "Y".
+           CLOSE TRANSCRIPT-FILE.
+           CLOSE DIR-SIZE-FILE.
+           CLOSE HISTORY-FILE.
+           OPEN OUTPUT STAGE-CKPT-FILE.
+           CLOSE STAGE-CKPT-FILE.
+           PERFORM ACTIVATE-STAGED-CHECKPOINT.
+           DISPLAY "PART1 SUM OF DIRS <= " MAX-SIZE ": " LS-GLOBAL-SUM.
+           DISPLAY "PART2 SMALLEST DIR >= " TARGET ": " LS-CURRENT-BEST
+              " (" FUNCTION TRIM(LS-BEST-PATH) ")".
+           IF LS-MALFORMED-COUNT > 0
+              DISPLAY "WARNING: " LS-MALFORMED-COUNT
+                 " MALFORMED TRANSCRIPT LINE(S) SKIPPED"
+           END-IF.
+           DISPLAY "TOP " LS-TOP-COUNT " DIRECTORIES BY SIZE:".
+           PERFORM VARYING LS-TOP-IDX FROM 1 BY 1
+              UNTIL LS-TOP-IDX > LS-TOP-COUNT
+              DISPLAY "  " LS-TOP-IDX ". "
+                 FUNCTION TRIM(LS-TOP-PATH(LS-TOP-IDX)) ": "
+                 LS-TOP-SIZE(LS-TOP-IDX)
+           END-PERFORM.
+           STOP RUN.
+
+       CHECK-FOR-RESTART.
+           MOVE "N" TO LS-RESTARTED.
+           MOVE "N" TO LS-SAW-SENTINEL.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF LS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE INTO CKPT-RECORD
+              PERFORM UNTIL LS-CKPT-STATUS NOT = "00"
+                 MOVE "Y" TO LS-RESTARTED
+                 PERFORM RESTORE-FROM-CKPT-RECORD
+                 READ CHECKPOINT-FILE INTO CKPT-RECORD
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF LS-RESTARTED = "Y" AND LS-SAW-SENTINEL NOT = "Y"
+              DISPLAY "ERROR: CHECKPOINT FILE DIRCKPT IS INCOMPLETE OR "
+                 "CORRUPT (NO END-OF-CHECKPOINT MARKER FOUND) - "
+                 "ABORTING RUN"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       RESTORE-FROM-CKPT-RECORD.
+           EVALUATE CKPT-KIND
+              WHEN "L" MOVE CKPT-NUM1 TO LS-LINES-PROCESSED
+              WHEN "C" MOVE CKPT-NUM1 TO LS-STACK-COUNT
+              WHEN "G" MOVE CKPT-NUM1 TO LS-GLOBAL-SUM
+              WHEN "B" MOVE CKPT-NUM1 TO LS-CURRENT-BEST
+                       MOVE CKPT-TEXT TO LS-BEST-PATH
+              WHEN "M" MOVE CKPT-NUM1 TO LS-MALFORMED-COUNT
+              WHEN "T" MOVE CKPT-NUM1 TO LS-TOP-COUNT
+              WHEN "R" MOVE CKPT-NUM1 TO LS-ROWS-WRITTEN
+              WHEN "H" MOVE CKPT-NUM1 TO LS-HIST-BASE-COUNT
+              WHEN "A" MOVE CKPT-NUM1 TO LS-CKPT-MAX-SIZE
+              WHEN "Z" MOVE CKPT-NUM1 TO LS-CKPT-TARGET
+              WHEN "S" ADD 1 TO LS-CKPT-IDX
+                       MOVE CKPT-NUM1 TO LS-SIZE(LS-CKPT-IDX)
+                       MOVE CKPT-TEXT TO LS-PATH(LS-CKPT-IDX)
+              WHEN "P" ADD 1 TO LS-CKPT-IDX2
+                       MOVE CKPT-NUM1 TO LS-TOP-SIZE(LS-CKPT-IDX2)
+                       MOVE CKPT-TEXT TO LS-TOP-PATH(LS-CKPT-IDX2)
+              WHEN "E" MOVE "Y" TO LS-SAW-SENTINEL
+           END-EVALUATE.
+           IF CKPT-KIND = "C"
+              MOVE 0 TO LS-CKPT-IDX
+           END-IF.
+           IF CKPT-KIND = "T"
+              MOVE 0 TO LS-CKPT-IDX2
+           END-IF.
+
+       SKIP-PROCESSED-LINES.
+           PERFORM LS-LINES-PROCESSED TIMES
+              READ TRANSCRIPT-FILE INTO LS-LINE
+                 AT END
+                 EXIT PERFORM
+              END-READ
+           END-PERFORM.
+
+       CAPTURE-HIST-BASE-COUNT.
+           MOVE 0 TO LS-HIST-BASE-COUNT.
+           OPEN INPUT HISTORY-FILE.
+           IF LS-HIST-STATUS = "00"
+              READ HISTORY-FILE INTO HISTORY-RECORD
+              PERFORM UNTIL LS-HIST-STATUS NOT = "00"
+                 ADD 1 TO LS-HIST-BASE-COUNT
+                 READ HISTORY-FILE INTO HISTORY-RECORD
+              END-PERFORM
+              CLOSE HISTORY-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT STAGE-CKPT-FILE.
+           MOVE SPACE TO CKPT-SEP0.
+           MOVE SPACE TO CKPT-SEP1.
+           MOVE "L" TO CKPT-KIND.
+           MOVE LS-LINES-PROCESSED TO CKPT-NUM1.
+           MOVE SPACES TO CKPT-TEXT.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "C" TO CKPT-KIND.
+           MOVE LS-STACK-COUNT TO CKPT-NUM1.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "G" TO CKPT-KIND.
+           MOVE LS-GLOBAL-SUM TO CKPT-NUM1.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "B" TO CKPT-KIND.
+           MOVE LS-CURRENT-BEST TO CKPT-NUM1.
+           MOVE LS-BEST-PATH TO CKPT-TEXT.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "M" TO CKPT-KIND.
+           MOVE LS-MALFORMED-COUNT TO CKPT-NUM1.
+           MOVE SPACES TO CKPT-TEXT.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "T" TO CKPT-KIND.
+           MOVE LS-TOP-COUNT TO CKPT-NUM1.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "R" TO CKPT-KIND.
+           MOVE LS-ROWS-WRITTEN TO CKPT-NUM1.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "H" TO CKPT-KIND.
+           MOVE LS-HIST-BASE-COUNT TO CKPT-NUM1.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "A" TO CKPT-KIND.
+           MOVE MAX-SIZE TO CKPT-NUM1.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           MOVE "Z" TO CKPT-KIND.
+           MOVE TARGET TO CKPT-NUM1.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           PERFORM VARYING LS-CKPT-IDX FROM 1 BY 1
+              UNTIL LS-CKPT-IDX > LS-STACK-COUNT
+              MOVE "S" TO CKPT-KIND
+              MOVE LS-SIZE(LS-CKPT-IDX) TO CKPT-NUM1
+              MOVE LS-PATH(LS-CKPT-IDX) TO CKPT-TEXT
+              WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD
+           END-PERFORM.
+           PERFORM VARYING LS-CKPT-IDX FROM 1 BY 1
+              UNTIL LS-CKPT-IDX > LS-TOP-COUNT
+              MOVE "P" TO CKPT-KIND
+              MOVE LS-TOP-SIZE(LS-CKPT-IDX) TO CKPT-NUM1
+              MOVE LS-TOP-PATH(LS-CKPT-IDX) TO CKPT-TEXT
+              WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD
+           END-PERFORM.
+           MOVE "E" TO CKPT-KIND.
+           MOVE 0 TO CKPT-NUM1.
+           MOVE SPACES TO CKPT-TEXT.
+           WRITE STAGE-CKPT-RECORD FROM CKPT-RECORD.
+           CLOSE STAGE-CKPT-FILE.
+           PERFORM ACTIVATE-STAGED-CHECKPOINT.
+
+       ACTIVATE-STAGED-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF LS-CKPT-STATUS = "00"
+              CLOSE CHECKPOINT-FILE
+              CALL "CBL_DELETE_FILE" USING LS-CKPT-FILENAME
+                 RETURNING LS-RENAME-RESULT
+              IF LS-RENAME-RESULT NOT = 0
+                 DISPLAY "ERROR: UNABLE TO DELETE OLD CHECKPOINT FILE "
+                    "DIRCKPT (RESULT=" LS-RENAME-RESULT
+                    ") - ABORTING RUN"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+           CALL "CBL_RENAME_FILE" USING LS-STAGE-CKPT-FILENAME
+              LS-CKPT-FILENAME RETURNING LS-RENAME-RESULT.
+           IF LS-RENAME-RESULT NOT = 0
+              DISPLAY "ERROR: UNABLE TO ACTIVATE CHECKPOINT FILE "
+                 "DIRCKPT (RESULT=" LS-RENAME-RESULT ") - ABORTING RUN"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       TRUNCATE-DIR-SIZE-FILE.
+           OPEN INPUT DIR-SIZE-FILE.
+           IF LS-DIRSIZE-STATUS = "00"
+              OPEN OUTPUT STAGE-SIZE-FILE
+              MOVE 0 TO LS-TRUNC-IDX
+              PERFORM UNTIL LS-TRUNC-IDX >= LS-ROWS-WRITTEN
+                 READ DIR-SIZE-FILE INTO DIR-SIZE-RECORD
+                    AT END
+                    EXIT PERFORM
+                 END-READ
+                 ADD 1 TO LS-TRUNC-IDX
+                 WRITE STAGE-SIZE-RECORD FROM DIR-SIZE-RECORD
+              END-PERFORM
+              CLOSE STAGE-SIZE-FILE
+              CLOSE DIR-SIZE-FILE
+              CALL "CBL_DELETE_FILE" USING LS-DIRSIZE-FILENAME
+                 RETURNING LS-RENAME-RESULT
+              IF LS-RENAME-RESULT NOT = 0
+                 DISPLAY "ERROR: UNABLE TO DELETE OLD DIRSIZES FILE "
+                    "(RESULT=" LS-RENAME-RESULT ") - ABORTING RUN"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              CALL "CBL_RENAME_FILE" USING LS-STAGE-SIZE-FILENAME
+                 LS-DIRSIZE-FILENAME RETURNING LS-RENAME-RESULT
+              IF LS-RENAME-RESULT NOT = 0
+                 DISPLAY "ERROR: UNABLE TO ACTIVATE TRUNCATED DIRSIZES "
+                    "FILE (RESULT=" LS-RENAME-RESULT ") - ABORTING RUN"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+       TRUNCATE-HISTORY-FILE.
+           COMPUTE LS-HIST-KEEP-COUNT =
+              LS-HIST-BASE-COUNT + LS-ROWS-WRITTEN.
+           OPEN INPUT HISTORY-FILE.
+           IF LS-HIST-STATUS = "00"
+              OPEN OUTPUT STAGE-HIST-FILE
+              MOVE 0 TO LS-TRUNC-IDX
+              PERFORM UNTIL LS-TRUNC-IDX >= LS-HIST-KEEP-COUNT
+                 READ HISTORY-FILE INTO HISTORY-RECORD
+                    AT END
+                    EXIT PERFORM
+                 END-READ
+                 ADD 1 TO LS-TRUNC-IDX
+                 WRITE STAGE-HIST-RECORD FROM HISTORY-RECORD
+              END-PERFORM
+              CLOSE STAGE-HIST-FILE
+              CLOSE HISTORY-FILE
+              CALL "CBL_DELETE_FILE" USING LS-HIST-FILENAME
+                 RETURNING LS-RENAME-RESULT
+              IF LS-RENAME-RESULT NOT = 0
+                 DISPLAY "ERROR: UNABLE TO DELETE OLD DIRHIST FILE "
+                    "(RESULT=" LS-RENAME-RESULT ") - ABORTING RUN"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              CALL "CBL_RENAME_FILE" USING LS-STAGE-HIST-FILENAME
+                 LS-HIST-FILENAME RETURNING LS-RENAME-RESULT
+              IF LS-RENAME-RESULT NOT = 0
+                 DISPLAY "ERROR: UNABLE TO ACTIVATE TRUNCATED DIRHIST "
+                    "FILE (RESULT=" LS-RENAME-RESULT ") - ABORTING RUN"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+       POP-STACK.
+           IF LS-SIZE(LS-STACK-COUNT) <= MAX-SIZE
+              THEN ADD LS-SIZE(LS-STACK-COUNT) TO LS-GLOBAL-SUM.
+           IF LS-SIZE(LS-STACK-COUNT) <= LS-CURRENT-BEST AND
+              LS-SIZE(LS-STACK-COUNT) >= TARGET
+              SET LS-CURRENT-BEST TO LS-SIZE(LS-STACK-COUNT)
+              MOVE LS-PATH(LS-STACK-COUNT) TO LS-BEST-PATH
+           END-IF.
+           MOVE LS-PATH(LS-STACK-COUNT) TO DIR-SIZE-PATH.
+           MOVE SPACE TO DIR-SIZE-SEP.
+           MOVE LS-SIZE(LS-STACK-COUNT) TO DIR-SIZE-VALUE.
+           WRITE DIR-SIZE-RECORD.
+           MOVE LS-RUN-DATE TO HIST-DATE.
+           MOVE SPACE TO HIST-SEP1.
+           MOVE LS-PATH(LS-STACK-COUNT) TO HIST-PATH.
+           MOVE SPACE TO HIST-SEP2.
+           MOVE LS-SIZE(LS-STACK-COUNT) TO HIST-VALUE.
+           WRITE HISTORY-RECORD.
+           ADD 1 TO LS-ROWS-WRITTEN.
+           PERFORM UPDATE-TOP-N.
+           ADD LS-SIZE(LS-STACK-COUNT) TO LS-SIZE(LS-STACK-COUNT - 1).
+           SUBTRACT 1 FROM LS-STACK-COUNT.
+
+       UPDATE-TOP-N.
+           IF LS-TOP-COUNT = LS-TOP-N AND
+              LS-SIZE(LS-STACK-COUNT) <= LS-TOP-SIZE(LS-TOP-N)
+              EXIT PARAGRAPH
+           END-IF.
+           IF LS-TOP-COUNT < LS-TOP-N
+              ADD 1 TO LS-TOP-COUNT
+           END-IF.
+           MOVE LS-TOP-COUNT TO LS-TOP-IDX.
+           PERFORM UNTIL LS-TOP-IDX = 1 OR
+              LS-TOP-SIZE(LS-TOP-IDX - 1) >= LS-SIZE(LS-STACK-COUNT)
+              MOVE LS-TOP-SIZE(LS-TOP-IDX - 1)
+                 TO LS-TOP-SIZE(LS-TOP-IDX)
+              MOVE LS-TOP-PATH(LS-TOP-IDX - 1)
+                 TO LS-TOP-PATH(LS-TOP-IDX)
+              SUBTRACT 1 FROM LS-TOP-IDX
+           END-PERFORM.
+           MOVE LS-SIZE(LS-STACK-COUNT) TO LS-TOP-SIZE(LS-TOP-IDX).
+           MOVE LS-PATH(LS-STACK-COUNT) TO LS-TOP-PATH(LS-TOP-IDX).
+
+       PUSH-STACK.
+           IF LS-STACK-COUNT >= LS-MAX-DEPTH
+              DISPLAY "ERROR: DIRECTORY TREE TOO DEEP (MAX "
+                 LS-MAX-DEPTH " LEVELS) - ABORTING RUN"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           ADD 1 TO LS-STACK-COUNT.
+           SET LS-SIZE(LS-STACK-COUNT) TO 0.
+           MOVE SPACES TO LS-PATH(LS-STACK-COUNT).
+           EVALUATE TRUE
+              WHEN LS-STACK-COUNT = 1
+                 MOVE LS-CMD(3) TO LS-PATH(LS-STACK-COUNT)
+              WHEN FUNCTION TRIM(LS-PATH(LS-STACK-COUNT - 1)) = "/"
+                 STRING "/" DELIMITED BY SIZE
+                    FUNCTION TRIM(LS-CMD(3)) DELIMITED BY SIZE
+                    INTO LS-PATH(LS-STACK-COUNT)
+                    ON OVERFLOW
+                       DISPLAY "ERROR: DIRECTORY PATH EXCEEDS "
+                          LENGTH OF LS-PATH(LS-STACK-COUNT)
+                          " BYTES - ABORTING RUN"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                 END-STRING
+              WHEN OTHER
+                 STRING FUNCTION TRIM(LS-PATH(LS-STACK-COUNT - 1))
+                    DELIMITED BY SIZE
+                    "/" DELIMITED BY SIZE
+                    FUNCTION TRIM(LS-CMD(3)) DELIMITED BY SIZE
+                    INTO LS-PATH(LS-STACK-COUNT)
+                    ON OVERFLOW
+                       DISPLAY "ERROR: DIRECTORY PATH EXCEEDS "
+                          LENGTH OF LS-PATH(LS-STACK-COUNT)
+                          " BYTES - ABORTING RUN"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                 END-STRING
+           END-EVALUATE.
+
+       READ-LINE.
+           READ TRANSCRIPT-FILE INTO LS-LINE
+              AT END
+              PERFORM POP-STACK UNTIL LS-STACK-COUNT = 0
+              SET LS-DONE TO "Y"
+              EXIT PARAGRAPH
+           END-READ.
+
+           ADD 1 TO LS-LINES-PROCESSED.
+           PERFORM PROCESS-LINE.
+           IF FUNCTION MOD(LS-LINES-PROCESSED, LS-CKPT-INTERVAL) = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       PROCESS-LINE.
+           MOVE SPACES TO LS-CMD(1) LS-CMD(2) LS-CMD(3).
+           IF FUNCTION TRIM(LS-LINE) = SPACES
+              DISPLAY "WARNING: SKIPPING BLANK TRANSCRIPT LINE"
+              ADD 1 TO LS-MALFORMED-COUNT
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE 1 TO LS-PTR.
+           UNSTRING LS-LINE DELIMITED BY SPACE
+              INTO LS-CMD(1) WITH POINTER LS-PTR.
+
+           IF LS-CMD(1) = "$"
+              IF LS-PTR > LENGTH OF LS-LINE
+                 DISPLAY "WARNING: MALFORMED TRANSCRIPT LINE (MISSING "
+                    "COMMAND): " FUNCTION TRIM(LS-LINE)
+                 ADD 1 TO LS-MALFORMED-COUNT
+                 EXIT PARAGRAPH
+              END-IF
+              UNSTRING LS-LINE DELIMITED BY SPACE
+                 INTO LS-CMD(2) WITH POINTER LS-PTR
+              IF LS-PTR <= LENGTH OF LS-LINE
+                 MOVE LS-LINE(LS-PTR:) TO LS-CMD(3)
+              ELSE
+                 MOVE SPACES TO LS-CMD(3)
+              END-IF
+              EVALUATE TRUE
+                 WHEN LS-CMD(2) = "cd" AND FUNCTION TRIM(LS-CMD(3)) NOT
+                    = SPACES
+                    EVALUATE FUNCTION TRIM(LS-CMD(3))
+                    WHEN ".."
+                       IF LS-STACK-COUNT = 0
+                          DISPLAY "WARNING: MALFORMED TRANSCRIPT LINE "
+                             "(CD .. AT ROOT): " FUNCTION TRIM(LS-LINE)
+                          ADD 1 TO LS-MALFORMED-COUNT
+                       ELSE
+                          PERFORM POP-STACK
+                       END-IF
+                    WHEN OTHER PERFORM PUSH-STACK
+                    END-EVALUATE
+                 WHEN LS-CMD(2) = "cd"
+                    DISPLAY "WARNING: MALFORMED TRANSCRIPT LINE (CD "
+                       "MISSING DIRECTORY): " FUNCTION TRIM(LS-LINE)
+                    ADD 1 TO LS-MALFORMED-COUNT
+                 WHEN LS-CMD(2) = "ls" AND FUNCTION TRIM(LS-CMD(3)) =
+                    SPACES
+                    CONTINUE
+                 WHEN LS-CMD(2) = "ls"
+                    DISPLAY "WARNING: MALFORMED TRANSCRIPT LINE (LS "
+                       "HAS TRAILING CONTENT): " FUNCTION TRIM(LS-LINE)
+                    ADD 1 TO LS-MALFORMED-COUNT
+                 WHEN OTHER
+                    DISPLAY "WARNING: MALFORMED TRANSCRIPT LINE "
+                       "(UNKNOWN COMMAND): " FUNCTION TRIM(LS-LINE)
+                    ADD 1 TO LS-MALFORMED-COUNT
+              END-EVALUATE
+           ELSE
+              IF LS-PTR <= LENGTH OF LS-LINE
+                 MOVE LS-LINE(LS-PTR:) TO LS-CMD(2)
+              ELSE
+                 MOVE SPACES TO LS-CMD(2)
+              END-IF
+              IF FUNCTION TRIM(LS-CMD(2)) = SPACES
+                 DISPLAY "WARNING: MALFORMED TRANSCRIPT LINE (MISSING "
+                    "NAME): " FUNCTION TRIM(LS-LINE)
+                 ADD 1 TO LS-MALFORMED-COUNT
+              ELSE
+                 ADD FUNCTION NUMVAL(LS-CMD(1))
+                    TO LS-SIZE(LS-STACK-COUNT)
+              END-IF
+           END-IF.
